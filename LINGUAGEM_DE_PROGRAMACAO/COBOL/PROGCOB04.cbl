@@ -0,0 +1,225 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGCOB4.
+000120 AUTHOR. DANIEL.
+000130 INSTALLATION. REMAKERS.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED. 2026-08-08.
+000160******************************************************************
+000170* AREA DE COMENTARIOS - REMAKERS
+000180* OBJETIVO: IMPRIMIR O "REGISTRO DIARIO DE ENTRADA" - UM
+000190*           RELATORIO DE FIM DE DIA QUE JUNTA OS CADASTROS
+000200*           GRAVADOS PELO PROGCOB01 NO ARQUIVO MESTRE REGFILE
+000210*           COM A DATA DE NEGOCIO PUBLICADA PELO PROGCOB03 NO
+000220*           ARQUIVO DE CONTROLE DTCTL.
+000230*
+000240* HISTORICO DE ALTERACOES
+000250* DATA       INIC.  DESCRICAO
+000260* ---------- -----  ------------------------------------------
+000270* 2026-08-08 DSR    PROGRAMA ORIGINAL.
+000280* 2026-08-08 DSR    ABERTURA DO REGFILE PASSOU A VERIFICAR O
+000290*                   STATUS DE ARQUIVO ANTES DE ENTRAR NO LACO DE
+000300*                   LEITURA, EVITANDO LOOP INFINITO SE O ARQUIVO
+000310*                   MESTRE AINDA NAO EXISTIR.
+000312* 2026-08-08 DSR    ABERTURA DO RELFILE PASSOU A VERIFICAR O
+000314*                   STATUS DE ARQUIVO, NO MESMO PADRAO JA USADO
+000316*                   PARA O REGFILE.
+000320******************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT REGFILE ASSIGN TO "REGFILE"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS REG-CHAVE
+000400         FILE STATUS IS WRK-REG-STATUS.
+000410 
+000420     SELECT DTCTL ASSIGN TO "DTCTL"
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS RANDOM
+000450         RECORD KEY IS DTCTL-CHAVE
+000460         FILE STATUS IS WRK-DTCTL-STATUS.
+000470 
+000480     SELECT RELFILE ASSIGN TO "REGDIA.LST"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WRK-REL-STATUS.
+000510 
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  REGFILE.
+000550     COPY REGREC.
+000560 
+000570 FD  DTCTL.
+000580     COPY DTCTLREC.
+000590 
+000600 FD  RELFILE.
+000610 01  REL-LINHA                   PIC X(80).
+000620 
+000630 WORKING-STORAGE SECTION.
+000640 77  WRK-REG-STATUS              PIC X(02) VALUE "00".
+000650 77  WRK-DTCTL-STATUS            PIC X(02) VALUE "00".
+000660 77  WRK-REL-STATUS              PIC X(02) VALUE "00".
+000670 
+000680 77  WRK-SW-FIM-REGFILE          PIC X(01) VALUE "N".
+000690     88  FIM-REGFILE                     VALUE "S".
+000700     88  NAO-FIM-REGFILE                 VALUE "N".
+000710 
+000720 77  WRK-DATA-NEGOCIO            PIC 9(08) VALUE ZEROS.
+000730 77  WRK-PAGINA                  PIC 9(04) VALUE ZEROS.
+000740 77  WRK-LINHAS-NA-PAGINA        PIC 9(02) VALUE ZEROS.
+000750 77  WRK-MAX-LINHAS-PAGINA       PIC 9(02) VALUE 20.
+000760 77  WRK-TOTAL-ASSINATURAS       PIC 9(06) VALUE ZEROS.
+000770 
+000780 01  WRK-CABECALHO.
+000790     02  FILLER                  PIC X(20)
+000800         VALUE "REGISTRO DIARIO DE ".
+000810     02  FILLER                  PIC X(08) VALUE "ENTRADA ".
+000820     02  FILLER                  PIC X(07) VALUE "DATA: ".
+000830     02  WRK-CAB-DATA            PIC 9(08).
+000840     02  FILLER                  PIC X(09) VALUE "  PAGINA ".
+000850     02  WRK-CAB-PAGINA          PIC ZZZ9.
+000860 
+000870 01  WRK-DETALHE.
+000880     02  FILLER                  PIC X(04) VALUE SPACES.
+000890     02  WRK-DET-SEQ             PIC ZZZ,ZZ9.
+000900     02  FILLER                  PIC X(02) VALUE SPACES.
+000910     02  WRK-DET-NOME            PIC X(30).
+000920     02  FILLER                  PIC X(02) VALUE SPACES.
+000930     02  WRK-DET-HORA            PIC 9(06).
+000940 
+000950 01  WRK-RODAPE.
+000960     02  FILLER                  PIC X(24)
+000970         VALUE "TOTAL DE ASSINATURAS: ".
+000980     02  WRK-ROD-TOTAL           PIC ZZZ,ZZ9.
+000990 
+001000 PROCEDURE DIVISION.
+001010******************************************************************
+001020* 0000-MAINLINE
+001030******************************************************************
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001060     PERFORM 2000-IMPRIMIR-CABECALHO
+001070         THRU 2000-IMPRIMIR-CABECALHO-EXIT.
+001080     PERFORM 3000-PROCESSAR-REGISTROS
+001090         THRU 3000-PROCESSAR-REGISTROS-EXIT
+001100         UNTIL FIM-REGFILE.
+001110     PERFORM 4000-IMPRIMIR-RODAPE THRU 4000-IMPRIMIR-RODAPE-EXIT.
+001120     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+001130     STOP RUN.
+001140 
+001150******************************************************************
+001160* 1000-INICIALIZAR
+001170* ABRE OS ARQUIVOS E OBTEM A DATA DE NEGOCIO DO DIA NO DTCTL.
+001180******************************************************************
+001190 1000-INICIALIZAR.
+001200     OPEN INPUT REGFILE.
+001210     IF WRK-REG-STATUS NOT = "00"
+001220         DISPLAY "AVISO: ARQUIVO MESTRE REGFILE INDISPONIVEL - "
+001230                 "STATUS " WRK-REG-STATUS
+001240     END-IF.
+001250     OPEN OUTPUT RELFILE.
+001260     IF WRK-REL-STATUS NOT = "00"
+001270         DISPLAY "AVISO: ARQUIVO REGDIA.LST INDISPONIVEL - "
+001280                 "STATUS " WRK-REL-STATUS
+001290     END-IF.
+001300 
+001310     OPEN INPUT DTCTL.
+001320     IF WRK-DTCTL-STATUS = "00"
+001330         MOVE "DTCTL001" TO DTCTL-CHAVE
+001340         READ DTCTL
+001350             KEY IS DTCTL-CHAVE
+001360             INVALID KEY
+001370                 DISPLAY "AVISO: DATA DE NEGOCIO NAO ENCONTRADA "
+001380                         "NO DTCTL - EXECUTE PROGCOB03 ANTES."
+001390         END-READ
+001400         IF WRK-DTCTL-STATUS = "00"
+001410             MOVE DTCTL-DATA-NEGOCIO TO WRK-DATA-NEGOCIO
+001420         END-IF
+001430         CLOSE DTCTL
+001440     ELSE
+001450         DISPLAY "AVISO: DTCTL INDISPONIVEL - STATUS "
+001460                 WRK-DTCTL-STATUS
+001470     END-IF.
+001480 
+001490     IF WRK-DATA-NEGOCIO = 0
+001500         ACCEPT WRK-DATA-NEGOCIO FROM DATE YYYYMMDD
+001510     END-IF.
+001520 
+001530     MOVE 1 TO WRK-PAGINA.
+001540     MOVE ZEROS TO WRK-LINHAS-NA-PAGINA.
+001550     MOVE ZEROS TO WRK-TOTAL-ASSINATURAS.
+001560 
+001570     IF WRK-REG-STATUS NOT = "00"
+001580         SET FIM-REGFILE TO TRUE
+001590     ELSE
+001600         READ REGFILE NEXT RECORD
+001610             AT END
+001620                 SET FIM-REGFILE TO TRUE
+001630         END-READ
+001640     END-IF.
+001650 1000-INICIALIZAR-EXIT.
+001660     EXIT.
+001670 
+001680******************************************************************
+001690* 2000-IMPRIMIR-CABECALHO
+001700* IMPRIME O CABECALHO COM A DATA DE NEGOCIO E O NUMERO DA PAGINA.
+001710******************************************************************
+001720 2000-IMPRIMIR-CABECALHO.
+001730     MOVE WRK-DATA-NEGOCIO TO WRK-CAB-DATA.
+001740     MOVE WRK-PAGINA TO WRK-CAB-PAGINA.
+001750     MOVE WRK-CABECALHO TO REL-LINHA.
+001760     WRITE REL-LINHA.
+001770     MOVE SPACES TO REL-LINHA.
+001780     WRITE REL-LINHA.
+001790     MOVE ZEROS TO WRK-LINHAS-NA-PAGINA.
+001800 2000-IMPRIMIR-CABECALHO-EXIT.
+001810     EXIT.
+001820 
+001830******************************************************************
+001840* 3000-PROCESSAR-REGISTROS
+001850* PARA CADA REGISTRANTE CUJA DATA DE CADASTRO BATE COM A DATA
+001860* DE NEGOCIO DO DIA, IMPRIME UMA LINHA DE DETALHE.
+001870******************************************************************
+001880 3000-PROCESSAR-REGISTROS.
+001890     IF REG-DATA-CADASTRO = WRK-DATA-NEGOCIO
+001900         IF WRK-LINHAS-NA-PAGINA >= WRK-MAX-LINHAS-PAGINA
+001910             ADD 1 TO WRK-PAGINA
+001920             PERFORM 2000-IMPRIMIR-CABECALHO
+001930                 THRU 2000-IMPRIMIR-CABECALHO-EXIT
+001940         END-IF
+001950         MOVE REG-SEQUENCIA TO WRK-DET-SEQ
+001960         MOVE REG-NOME TO WRK-DET-NOME
+001970         MOVE REG-HORA-CADASTRO TO WRK-DET-HORA
+001980         MOVE WRK-DETALHE TO REL-LINHA
+001990         WRITE REL-LINHA
+002000         ADD 1 TO WRK-LINHAS-NA-PAGINA
+002010         ADD 1 TO WRK-TOTAL-ASSINATURAS
+002020     END-IF.
+002030 
+002040     READ REGFILE NEXT RECORD
+002050         AT END
+002060             SET FIM-REGFILE TO TRUE
+002070     END-READ.
+002080 3000-PROCESSAR-REGISTROS-EXIT.
+002090     EXIT.
+002100 
+002110******************************************************************
+002120* 4000-IMPRIMIR-RODAPE
+002130* IMPRIME A CONTAGEM TOTAL DE ASSINATURAS DO DIA.
+002140******************************************************************
+002150 4000-IMPRIMIR-RODAPE.
+002160     MOVE SPACES TO REL-LINHA.
+002170     WRITE REL-LINHA.
+002180     MOVE WRK-TOTAL-ASSINATURAS TO WRK-ROD-TOTAL.
+002190     MOVE WRK-RODAPE TO REL-LINHA.
+002200     WRITE REL-LINHA.
+002210 4000-IMPRIMIR-RODAPE-EXIT.
+002220     EXIT.
+002230 
+002240******************************************************************
+002250* 9999-FINALIZAR
+002260******************************************************************
+002270 9999-FINALIZAR.
+002280     CLOSE REGFILE.
+002290     CLOSE RELFILE.
+002300 9999-FINALIZAR-EXIT.
+002310     EXIT.

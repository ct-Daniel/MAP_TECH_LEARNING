@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPY AUDREC
+      * LAYOUT DO REGISTRO DE AUDITORIA/TRANSACAO (AUDFILE).
+      * UMA LINHA POR NOME ACEITO, COM SEQUENCIA, DATA DE NEGOCIO E
+      * HORA DE CAPTURA, PARA RASTREABILIDADE EM CONFERENCIA POSTERIOR.
+      * CRIADO EM 2026-08-08 POR DSR.
+      ******************************************************************
+       01  AUD-REGISTRO.
+           05  AUD-SEQUENCIA           PIC 9(06).
+           05  AUD-DATA-NEGOCIO        PIC 9(08).
+           05  AUD-HORA-CAPTURA        PIC 9(06).
+           05  AUD-NOME-CAPTURADO      PIC X(30).
+           05  AUD-OPERACAO            PIC X(01).
+               88  AUD-OPER-INCLUSAO           VALUE "I".
+               88  AUD-OPER-ALTERACAO          VALUE "A".
+               88  AUD-OPER-EXCLUSAO           VALUE "E".

@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPY DTCTLREC
+      * LAYOUT DO REGISTRO DE CONTROLE DE DATA DE NEGOCIO (DTCTL).
+      * REGISTRO UNICO, CHAVE FIXA, GRAVADO PELO PROGCOB03 E LIDO POR
+      * QUALQUER PROGRAMA QUE PRECISE SABER "QUAL E A DATA DE NEGOCIO
+      * DE HOJE" SEM CONSULTAR O RELOGIO DO SISTEMA DIRETAMENTE.
+      * CRIADO EM 2026-08-08 POR DSR.
+      ******************************************************************
+       01  DTCTL-REGISTRO.
+           05  DTCTL-CHAVE             PIC X(08) VALUE "DTCTL001".
+           05  DTCTL-DATA-NEGOCIO      PIC 9(08).
+           05  DTCTL-ANO               PIC 9(04).
+           05  DTCTL-MES               PIC 9(02).
+           05  DTCTL-DIA               PIC 9(02).
+           05  DTCTL-DIA-SEMANA        PIC X(09).
+           05  DTCTL-IND-DIA-UTIL      PIC X(01).
+               88  DTCTL-DIA-UTIL              VALUE "S".
+               88  DTCTL-DIA-NAO-UTIL          VALUE "N".

@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPY REGREC
+      * LAYOUT DO REGISTRO MESTRE DE CADASTRANTES (REGFILE).
+      * CHAVE PRIMARIA = NOME + DATA DE CADASTRO, PARA PERMITIR
+      * LOCALIZACAO DIRETA ("ESTA PESSOA JA ASSINOU HOJE?") SEM
+      * VARREDURA SEQUENCIAL DO ARQUIVO.
+      * ALTERADO EM 2026-08-08 POR DSR - INCLUSAO DA CHAVE COMPOSTA.
+      * ALTERADO EM 2026-08-08 POR DSR - REMOVIDA A CONDICAO REG-
+      * INATIVO: A EXCLUSAO E FISICA (DELETE), NAO HA DESATIVACAO
+      * LOGICA DE REGISTRO NESTE PROGRAMA.
+      ******************************************************************
+       01  REG-REGISTRO.
+           05  REG-CHAVE.
+               10  REG-NOME            PIC X(30).
+               10  REG-DATA-CADASTRO   PIC 9(08).
+           05  REG-SEQUENCIA           PIC 9(06).
+           05  REG-HORA-CADASTRO       PIC 9(06).
+           05  REG-STATUS              PIC X(01).
+               88  REG-ATIVO                   VALUE "A".
+           05  FILLER                  PIC X(09).

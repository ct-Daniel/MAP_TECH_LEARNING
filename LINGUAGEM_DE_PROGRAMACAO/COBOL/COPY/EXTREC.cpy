@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPY EXTREC
+      * LAYOUT DO EXTRATO NOTURNO DE CADASTRANTES PARA O SISTEMA DE RH
+      * (EXTFILE). REGISTRO DE LARGURA FIXA COM TRES TIPOS DE LINHA,
+      * DISTINGUIDOS POR EXT-TIPO-REG (0=CABECALHO,1=DETALHE,9=RODAPE).
+      * CRIADO EM 2026-08-08 POR DSR.
+      ******************************************************************
+       01  EXT-REGISTRO.
+           05  EXT-CABECALHO.
+               10  EXT-CAB-TIPO        PIC 9(01).
+               10  EXT-CAB-DATA-EXEC   PIC 9(08).
+               10  EXT-CAB-QTDE-REGS   PIC 9(06).
+               10  FILLER              PIC X(65).
+           05  EXT-CORPO REDEFINES EXT-CABECALHO.
+               10  EXT-DET-TIPO        PIC 9(01).
+               10  EXT-DET-NOME        PIC X(30).
+               10  EXT-DET-DATA-CADASTRO PIC 9(08).
+               10  EXT-DET-SEQUENCIA   PIC 9(06).
+               10  FILLER              PIC X(35).
+           05  EXT-RODAPE REDEFINES EXT-CABECALHO.
+               10  EXT-ROD-TIPO        PIC 9(01).
+               10  EXT-ROD-QTDE-TOTAL  PIC 9(06).
+               10  FILLER              PIC X(73).

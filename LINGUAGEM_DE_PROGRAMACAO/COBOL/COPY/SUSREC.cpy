@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPY SUSREC
+      * LAYOUT DO REGISTRO DA LISTA DE SUSPENSE (SUSFILE).
+      * ENTRADAS REJEITADAS PELA EDICAO DO PROGCOB01 CAEM AQUI PARA
+      * REVISAO DO OPERADOR, EM VEZ DE ENTRAREM DIRETO NO CADASTRO.
+      * CRIADO EM 2026-08-08 POR DSR.
+      ******************************************************************
+       01  SUS-REGISTRO.
+           05  SUS-SEQUENCIA           PIC 9(06).
+           05  SUS-DATA-REJEICAO       PIC 9(08).
+           05  SUS-HORA-REJEICAO       PIC 9(06).
+           05  SUS-VALOR-DIGITADO      PIC X(30).
+           05  SUS-MOTIVO-REJEICAO     PIC X(30).

@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPY SEQCTLREC
+      * REGISTRO DE CONTROLE DAS PROXIMAS SEQUENCIAS DE CADASTRO, DE
+      * SUSPENSE E DE AUDITORIA. UM UNICO REGISTRO, CHAVE FIXA, USADO
+      * PARA QUE OS NUMEROS DE SEQUENCIA NAO SE REPITAM ENTRE EXECUCOES
+      * DIFERENTES DO PROGRAMA.
+      * CRIADO EM 2026-08-08 POR DSR.
+      * ALTERADO EM 2026-08-08 POR DSR - INCLUSAO DA SEQUENCIA PROPRIA
+      * DE SUSPENSE (SEQCTL-PROX-SUSPENSE), QUE ANTES REUTILIZAVA A
+      * SEQUENCIA DE CADASTRO.
+      ******************************************************************
+       01  SEQCTL-REGISTRO.
+           05  SEQCTL-CHAVE            PIC X(08) VALUE "SEQCTL01".
+           05  SEQCTL-PROX-REGISTRO    PIC 9(06).
+           05  SEQCTL-PROX-AUDITORIA   PIC 9(06).
+           05  SEQCTL-PROX-SUSPENSE    PIC 9(06).
+           05  FILLER                  PIC X(04).

@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPY HOLDREC
+      * LAYOUT DO REGISTRO DO CALENDARIO DE FERIADOS (HOLFILE).
+      * CHAVE = DATA NO FORMATO AAAAMMDD.
+      * CRIADO EM 2026-08-08 POR DSR.
+      ******************************************************************
+       01  HOL-REGISTRO.
+           05  HOL-DATA                PIC 9(08).
+           05  HOL-DESCRICAO           PIC X(20).

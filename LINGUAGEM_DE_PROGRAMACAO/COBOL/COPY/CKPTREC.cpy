@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPY CKPTREC
+      * LAYOUT DO REGISTRO DE CHECKPOINT DO LOTE DIARIO (CKPFILE).
+      * GRAVADO PELO PROGCOB03 AO FINAL DE CADA EXECUCAO PARA QUE UM
+      * RESTART SAIBA A PARTIR DE QUAL DATA DE NEGOCIO RETOMAR, SEM
+      * DEPENDER DE ANOTACAO MANUAL DO OPERADOR.
+      * CRIADO EM 2026-08-08 POR DSR.
+      ******************************************************************
+       01  CKPT-REGISTRO.
+           05  CKPT-CHAVE              PIC X(08) VALUE "CKPT0001".
+           05  CKPT-ULTIMA-DATA-OK     PIC 9(08).
+           05  CKPT-ULTIMA-TENTATIVA   PIC 9(08).
+           05  CKPT-STATUS             PIC X(01).
+               88  CKPT-SUCESSO                VALUE "S".
+               88  CKPT-FALHA                  VALUE "F".
+           05  CKPT-HORA-FIM           PIC 9(06).

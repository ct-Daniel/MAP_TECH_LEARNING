@@ -1,15 +1,634 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOV1.
-      ************************
-      * AREA DE COMENTÁRIOS - REMAKERS
-      * AUTHOR = DANIEL
-      * OBJETIVO: RECEBER E IMPRIMIR UMA STRING
-      ************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 WRK-NOME PIC XXXX VALUE "OLA-".
-       PROCEDURE DIVISION.
-           DISPLAY "Insira seu nome: ".
-           ACCEPT WRK-NOME.
-           DISPLAY "seu nome: " WRK-NOME.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGCOV1.
+000120 AUTHOR. DANIEL.
+000130 INSTALLATION. REMAKERS.
+000140 DATE-WRITTEN. 2024-01-05.
+000150 DATE-COMPILED. 2026-08-08.
+000160******************************************************************
+000170* AREA DE COMENTARIOS - REMAKERS
+000180* OBJETIVO: MANUTENCAO DO CADASTRO DE CADASTRANTES DA RECEPCAO
+000190*           (INCLUIR / CONSULTAR / ALTERAR / EXCLUIR), COM
+000200*           EDICAO DE ENTRADA, SUSPENSE DE REJEITOS, TRILHA DE
+000210*           AUDITORIA E DATA DE NEGOCIO CENTRALIZADA.
+000220*
+000230* HISTORICO DE ALTERACOES
+000240* DATA       INIC.  DESCRICAO
+000250* ---------- -----  ------------------------------------------
+000260* 2024-01-05 DAN    PROGRAMA ORIGINAL - ACCEPT/DISPLAY DE NOME
+000270*                   EM WRK-NOME PIC XXXX.
+000280* 2026-08-08 DSR    CAMPO DE NOME AMPLIADO PARA PIC X(30) E
+000290*                   CADASTRO PASSOU A GRAVAR NO ARQUIVO MESTRE
+000300*                   INDEXADO REGFILE (CHAVE NOME+DATA), EM VEZ
+000310*                   DE APENAS EXIBIR NA TELA.
+000320* 2026-08-08 DSR    PASSOU A LER A DATA DE NEGOCIO DO ARQUIVO
+000330*                   DE CONTROLE DTCTL, GRAVADO PELO PROGCOB03,
+000340*                   EM VEZ DE CONSULTAR O RELOGIO DIRETAMENTE.
+000350* 2026-08-08 DSR    INCLUIDA EDICAO DE ENTRADA (3000-EDITAR-NOME)
+000360*                   COM DESVIO DE REJEITOS PARA O ARQUIVO DE
+000370*                   SUSPENSE SUSFILE.
+000380* 2026-08-08 DSR    SUBSTITUIDO O FLUXO LINEAR POR UM MENU DE
+000390*                   MANUTENCAO (INCLUIR/CONSULTAR/ALTERAR/
+000400*                   EXCLUIR/SAIR) SOBRE O ARQUIVO REGFILE.
+000410* 2026-08-08 DSR    CADA INCLUSAO/ALTERACAO/EXCLUSAO PASSOU A
+000420*                   GRAVAR UMA LINHA NO LOG DE AUDITORIA AUDFILE.
+000430* 2026-08-08 DSR    EDICAO DE NOME PASSOU A DESCARTAR ESPACOS DE
+000440*                   PREENCHIMENTO NA CONTAGEM DE LETRAS; CONSULTA
+000450*                   POR NOME GANHOU LEITURA DE PRIMING APOS O
+000460*                   START; E AS SEQUENCIAS DE CADASTRO E DE
+000470*                   AUDITORIA PASSARAM A SER PERSISTIDAS NO
+000480*                   ARQUIVO DE CONTROLE SEQCTL ENTRE EXECUCOES.
+000482* 2026-08-08 DSR    GRAVACAO DE SUSPENSE E DE AUDITORIA PASSARAM
+000484*                   A VERIFICAR O STATUS DO OPEN/WRITE; DELETE EM
+000486*                   ALTERAR-REGISTRANTE GANHOU INVALID KEY; SUS-
+000488*                   PENSE GANHOU SEQUENCIA PROPRIA (SEQCTL-PROX-
+000490*                   SUSPENSE) EM VEZ DE REUTILIZAR A SEQUENCIA DE
+000492*                   CADASTRO; OPERACOES DE AUDITORIA PASSARAM A
+000494*                   USAR SET ... TO TRUE SOBRE AS CONDICOES JA
+000496*                   DECLARADAS EM AUDREC.
+000490******************************************************************
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT REGFILE ASSIGN TO "REGFILE"
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS REG-CHAVE
+000570         ALTERNATE RECORD KEY IS REG-NOME WITH DUPLICATES
+000580         FILE STATUS IS WRK-REG-STATUS.
+000590 
+000600     SELECT DTCTL ASSIGN TO "DTCTL"
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS RANDOM
+000630         RECORD KEY IS DTCTL-CHAVE
+000640         FILE STATUS IS WRK-DTCTL-STATUS.
+000650 
+000660     SELECT SUSFILE ASSIGN TO "SUSFILE"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WRK-SUS-STATUS.
+000690 
+000700     SELECT AUDFILE ASSIGN TO "AUDFILE"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WRK-AUD-STATUS.
+000730 
+000740     SELECT SEQCTL ASSIGN TO "SEQCTL"
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS RANDOM
+000770         RECORD KEY IS SEQCTL-CHAVE
+000780         FILE STATUS IS WRK-SEQCTL-STATUS.
+000790 
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  REGFILE.
+000830     COPY REGREC.
+000840 
+000850 FD  DTCTL.
+000860     COPY DTCTLREC.
+000870 
+000880 FD  SUSFILE.
+000890     COPY SUSREC.
+000900 
+000910 FD  AUDFILE.
+000920     COPY AUDREC.
+000930 
+000940 FD  SEQCTL.
+000950     COPY SEQCTLREC.
+000960 
+000970 WORKING-STORAGE SECTION.
+000980 77  WRK-REG-STATUS          PIC X(02) VALUE "00".
+000990 77  WRK-DTCTL-STATUS        PIC X(02) VALUE "00".
+001000 77  WRK-SUS-STATUS          PIC X(02) VALUE "00".
+001010 77  WRK-AUD-STATUS          PIC X(02) VALUE "00".
+001020 77  WRK-SEQCTL-STATUS       PIC X(02) VALUE "00".
+001030 
+001040 77  WRK-NOME                PIC X(30) VALUE SPACES.
+001050 77  WRK-DATA-NEGOCIO        PIC 9(08) VALUE ZEROS.
+001060 77  WRK-HORA-ATUAL          PIC 9(06) VALUE ZEROS.
+001070 77  WRK-PROX-SEQUENCIA      PIC 9(06) VALUE ZEROS.
+001080 77  WRK-PROX-SEQ-AUDIT      PIC 9(06) VALUE ZEROS.
+001090 77  WRK-PROX-SEQ-SUSPENSE   PIC 9(06) VALUE ZEROS.
+001100 
+001110 77  WRK-OPCAO-MENU          PIC X(01) VALUE SPACES.
+001120 77  WRK-SW-CONTINUA         PIC X(01) VALUE "S".
+001130     88  CONTINUA-NO-MENU            VALUE "S".
+001140     88  SAIR-DO-MENU                VALUE "N".
+001150 
+001160 77  WRK-SW-NOME-VALIDO      PIC X(01) VALUE "S".
+001170     88  NOME-VALIDO                 VALUE "S".
+001180     88  NOME-INVALIDO               VALUE "N".
+001190 77  WRK-MOTIVO-REJEICAO     PIC X(30) VALUE SPACES.
+001200 
+001210 77  WRK-IDX                 PIC 9(02) VALUE ZEROS.
+001220 77  WRK-QTDE-DIGITOS        PIC 9(02) VALUE ZEROS.
+001230 77  WRK-QTDE-LETRAS         PIC 9(02) VALUE ZEROS.
+001240 77  WRK-QTDE-NAO-BRANCO     PIC 9(02) VALUE ZEROS.
+001250 77  WRK-CARACTER            PIC X(01) VALUE SPACES.
+001260 
+001270 77  WRK-CHAVE-CONSULTA      PIC X(30) VALUE SPACES.
+001280 77  WRK-DATA-CONSULTA       PIC 9(08) VALUE ZEROS.
+001290 
+001300******************************************************************
+001310* WRK-REG-SALVO - COPIA DO REGISTRO LIDO EM 5000-ALTERAR-REGIST.
+001320* ANTES DE QUALQUER DELETE, PARA QUE SEQUENCIA/HORA/STATUS SEJAM
+001330* PRESERVADOS NA REGRAVACAO E O REGISTRO ORIGINAL POSSA SER
+001340* RESTAURADO SE A NOVA CHAVE JA ESTIVER EM USO.
+001350******************************************************************
+001360 01  WRK-REG-SALVO.
+001370     05  WRK-SALVO-NOME          PIC X(30).
+001380     05  WRK-SALVO-DATA-CADASTRO PIC 9(08).
+001390     05  WRK-SALVO-SEQUENCIA     PIC 9(06).
+001400     05  WRK-SALVO-HORA-CADASTRO PIC 9(06).
+001410     05  WRK-SALVO-STATUS        PIC X(01).
+001420 
+001430 PROCEDURE DIVISION.
+001440******************************************************************
+001450* 0000-MAINLINE
+001460* ABRE OS ARQUIVOS, CARREGA A DATA DE NEGOCIO E APRESENTA O
+001470* MENU DE MANUTENCAO ATE O OPERADOR ESCOLHER SAIR.
+001480******************************************************************
+001490 0000-MAINLINE.
+001500     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001510     PERFORM 2000-APRESENTAR-MENU THRU 2000-APRESENTAR-MENU-EXIT
+001520         UNTIL SAIR-DO-MENU.
+001530     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+001540     STOP RUN.
+001550 
+001560******************************************************************
+001570* 1000-INICIALIZAR
+001580* ABRE OS ARQUIVOS E OBTEM A DATA DE NEGOCIO DO ARQUIVO DE
+001590* CONTROLE GRAVADO PELO PROGCOB03 (EM VEZ DE LER O RELOGIO).
+001600******************************************************************
+001610 1000-INICIALIZAR.
+001620     OPEN I-O REGFILE.
+001630     IF WRK-REG-STATUS = "35"
+001640         CLOSE REGFILE
+001650         OPEN OUTPUT REGFILE
+001660         CLOSE REGFILE
+001670         OPEN I-O REGFILE
+001680     END-IF.
+001690 
+001700     ACCEPT WRK-HORA-ATUAL FROM TIME.
+001710 
+001720     OPEN INPUT DTCTL.
+001730     IF WRK-DTCTL-STATUS = "00"
+001740         MOVE "DTCTL001" TO DTCTL-CHAVE
+001750         READ DTCTL
+001760             KEY IS DTCTL-CHAVE
+001770             INVALID KEY
+001780                 DISPLAY "AVISO: DATA DE NEGOCIO NAO ENCONTRADA "
+001790                         "NO ARQUIVO DE CONTROLE - EXECUTE "
+001800                         "PROGCOB03 ANTES."
+001810         END-READ
+001820         IF WRK-DTCTL-STATUS = "00"
+001830             MOVE DTCTL-DATA-NEGOCIO TO WRK-DATA-NEGOCIO
+001840         END-IF
+001850         CLOSE DTCTL
+001860     ELSE
+001870         DISPLAY "AVISO: ARQUIVO DE CONTROLE DE DATA (DTCTL) "
+001880                 "INDISPONIVEL - STATUS " WRK-DTCTL-STATUS
+001890     END-IF.
+001900 
+001910     IF WRK-DATA-NEGOCIO = 0
+001920         PERFORM 1100-OBTER-DATA-RESERVA
+001930             THRU 1100-OBTER-DATA-RESERVA-EXIT
+001940     END-IF.
+001950 
+001960     OPEN I-O SEQCTL.
+001970     IF WRK-SEQCTL-STATUS = "35"
+001980         CLOSE SEQCTL
+001990         OPEN OUTPUT SEQCTL
+002000         CLOSE SEQCTL
+002010         OPEN I-O SEQCTL
+002020     END-IF.
+002030 
+002040     MOVE "SEQCTL01" TO SEQCTL-CHAVE.
+002050     READ SEQCTL
+002060         KEY IS SEQCTL-CHAVE
+002070         INVALID KEY
+002080             MOVE 1 TO SEQCTL-PROX-REGISTRO
+002090             MOVE 1 TO SEQCTL-PROX-AUDITORIA
+002100             MOVE 1 TO SEQCTL-PROX-SUSPENSE
+002110             WRITE SEQCTL-REGISTRO
+002120     END-READ.
+002130     MOVE SEQCTL-PROX-REGISTRO TO WRK-PROX-SEQUENCIA.
+002140     MOVE SEQCTL-PROX-AUDITORIA TO WRK-PROX-SEQ-AUDIT.
+002150     MOVE SEQCTL-PROX-SUSPENSE TO WRK-PROX-SEQ-SUSPENSE.
+002160 1000-INICIALIZAR-EXIT.
+002170     EXIT.
+002180 
+002190******************************************************************
+002200* 1100-OBTER-DATA-RESERVA
+002210* SOMENTE USADO QUANDO O ARQUIVO DE CONTROLE DE DATA AINDA NAO
+002220* FOI POPULADO PELO PROGCOB03 (POR EXEMPLO, NA PRIMEIRA EXECUCAO
+002230* DO DIA). NESSE CASO, USA O RELOGIO COMO RESERVA.
+002240******************************************************************
+002250 1100-OBTER-DATA-RESERVA.
+002260     ACCEPT WRK-DATA-NEGOCIO FROM DATE YYYYMMDD.
+002270 1100-OBTER-DATA-RESERVA-EXIT.
+002280     EXIT.
+002290 
+002300******************************************************************
+002310* 1200-GRAVAR-SEQUENCIAS
+002320* PERSISTE AS PROXIMAS SEQUENCIAS DE CADASTRO E DE AUDITORIA NO
+002330* ARQUIVO DE CONTROLE SEQCTL, PARA QUE EXECUCOES FUTURAS DESTE
+002340* PROGRAMA CONTINUEM A NUMERACAO EM VEZ DE REINICIAR DO 1.
+002350******************************************************************
+002360 1200-GRAVAR-SEQUENCIAS.
+002370     MOVE "SEQCTL01" TO SEQCTL-CHAVE.
+002380     MOVE WRK-PROX-SEQUENCIA TO SEQCTL-PROX-REGISTRO.
+002390     MOVE WRK-PROX-SEQ-AUDIT TO SEQCTL-PROX-AUDITORIA.
+002400     MOVE WRK-PROX-SEQ-SUSPENSE TO SEQCTL-PROX-SUSPENSE.
+002410     REWRITE SEQCTL-REGISTRO
+002420         INVALID KEY
+002430             WRITE SEQCTL-REGISTRO
+002440     END-REWRITE.
+002450 1200-GRAVAR-SEQUENCIAS-EXIT.
+002460     EXIT.
+002470 
+002480******************************************************************
+002490* 2000-APRESENTAR-MENU
+002500* EXIBE O MENU DE MANUTENCAO E DESVIA PARA A OPCAO ESCOLHIDA.
+002510******************************************************************
+002520 2000-APRESENTAR-MENU.
+002530     DISPLAY " ".
+002540     DISPLAY "=== CADASTRO DE RECEPCAO - " WRK-DATA-NEGOCIO
+002550             " ===".
+002560     DISPLAY "1 - INCLUIR".
+002570     DISPLAY "2 - CONSULTAR".
+002580     DISPLAY "3 - ALTERAR".
+002590     DISPLAY "4 - EXCLUIR".
+002600     DISPLAY "5 - SAIR".
+002610     DISPLAY "INFORME A OPCAO: ".
+002620     ACCEPT WRK-OPCAO-MENU.
+002630 
+002640     EVALUATE WRK-OPCAO-MENU
+002650         WHEN "1"
+002660             PERFORM 3000-INCLUIR-REGISTRANTE
+002670                 THRU 3000-INCLUIR-REGISTRANTE-EXIT
+002680         WHEN "2"
+002690             PERFORM 4000-CONSULTAR-REGISTRANTE
+002700                 THRU 4000-CONSULTAR-REGISTRANTE-EXIT
+002710         WHEN "3"
+002720             PERFORM 5000-ALTERAR-REGISTRANTE
+002730                 THRU 5000-ALTERAR-REGISTRANTE-EXIT
+002740         WHEN "4"
+002750             PERFORM 6000-EXCLUIR-REGISTRANTE
+002760                 THRU 6000-EXCLUIR-REGISTRANTE-EXIT
+002770         WHEN "5"
+002780             SET SAIR-DO-MENU TO TRUE
+002790         WHEN OTHER
+002800             DISPLAY "OPCAO INVALIDA, TENTE NOVAMENTE."
+002810     END-EVALUATE.
+002820 2000-APRESENTAR-MENU-EXIT.
+002830     EXIT.
+002840 
+002850******************************************************************
+002860* 3000-INCLUIR-REGISTRANTE
+002870* RECEBE O NOME, EDITA A ENTRADA E, SE VALIDA, GRAVA NO ARQUIVO
+002880* MESTRE E NO LOG DE AUDITORIA; SE INVALIDA, GRAVA NO SUSPENSE.
+002890******************************************************************
+002900 3000-INCLUIR-REGISTRANTE.
+002910     DISPLAY "INSIRA SEU NOME: ".
+002920     ACCEPT WRK-NOME.
+002930 
+002940     PERFORM 3100-EDITAR-NOME THRU 3100-EDITAR-NOME-EXIT.
+002950 
+002960     IF NOME-INVALIDO
+002970         PERFORM 3200-GRAVAR-SUSPENSE
+002980      THRU 3200-GRAVAR-SUSPENSE-EXIT
+002990         GO TO 3000-INCLUIR-REGISTRANTE-EXIT
+003000     END-IF.
+003010 
+003020     MOVE WRK-NOME TO REG-NOME.
+003030     MOVE WRK-DATA-NEGOCIO TO REG-DATA-CADASTRO.
+003040     MOVE WRK-PROX-SEQUENCIA TO REG-SEQUENCIA.
+003050     MOVE WRK-HORA-ATUAL TO REG-HORA-CADASTRO.
+003060     SET REG-ATIVO TO TRUE.
+003070 
+003080     WRITE REG-REGISTRO
+003090         INVALID KEY
+003100             DISPLAY "JA EXISTE CADASTRO PARA " WRK-NOME
+003110                     " NESTA DATA - USE ALTERAR."
+003120         NOT INVALID KEY
+003130             ADD 1 TO WRK-PROX-SEQUENCIA
+003140             DISPLAY "SEU NOME: " WRK-NOME
+003150             SET AUD-OPER-INCLUSAO TO TRUE
+003160             PERFORM 3300-GRAVAR-AUDITORIA
+003170                 THRU 3300-GRAVAR-AUDITORIA-EXIT
+003180     END-WRITE.
+003190 3000-INCLUIR-REGISTRANTE-EXIT.
+003200     EXIT.
+003210 
+003220******************************************************************
+003230* 3100-EDITAR-NOME
+003240* REJEITA ENTRADA EM BRANCO, SOMENTE NUMERICA, OU QUE NAO
+003250* CONTENHA AO MENOS UMA LETRA - PROTEGE O CADASTRO DE LIXO.
+003260******************************************************************
+003270 3100-EDITAR-NOME.
+003280     SET NOME-VALIDO TO TRUE.
+003290     MOVE SPACES TO WRK-MOTIVO-REJEICAO.
+003300     MOVE ZEROS TO WRK-QTDE-DIGITOS WRK-QTDE-LETRAS
+003310         WRK-QTDE-NAO-BRANCO.
+003320 
+003330     IF WRK-NOME = SPACES
+003340         SET NOME-INVALIDO TO TRUE
+003350         MOVE "NOME EM BRANCO" TO WRK-MOTIVO-REJEICAO
+003360         GO TO 3100-EDITAR-NOME-EXIT
+003370     END-IF.
+003380 
+003390     PERFORM VARYING WRK-IDX FROM 1 BY 1
+003400             UNTIL WRK-IDX > 30
+003410         MOVE WRK-NOME(WRK-IDX:1) TO WRK-CARACTER
+003420         IF WRK-CARACTER NOT = SPACE
+003430             ADD 1 TO WRK-QTDE-NAO-BRANCO
+003440         END-IF
+003450         IF WRK-CARACTER IS NUMERIC
+003460             ADD 1 TO WRK-QTDE-DIGITOS
+003470         END-IF
+003480         IF WRK-CARACTER IS ALPHABETIC
+003490                 AND WRK-CARACTER NOT = SPACE
+003500             ADD 1 TO WRK-QTDE-LETRAS
+003510         END-IF
+003520     END-PERFORM.
+003530 
+003540     IF WRK-QTDE-LETRAS = 0
+003550         SET NOME-INVALIDO TO TRUE
+003560         MOVE "NENHUMA LETRA NO NOME (SOMENTE NUMEROS/SIMBOLOS)"
+003570             TO WRK-MOTIVO-REJEICAO
+003580         GO TO 3100-EDITAR-NOME-EXIT
+003590     END-IF.
+003600 
+003610*    SE MENOS DA METADE DOS CARACTERES DIGITADOS FOREM LETRAS,
+003620*    A ENTRADA NAO "PARECE" UM NOME - PROVAVELMENTE LIXO COM
+003630*    ALGUMA LETRA MISTURADA (EX.: "1A2B3C4D5E" OU "A!!!!!!!!").
+003640     IF (WRK-QTDE-LETRAS * 2) < WRK-QTDE-NAO-BRANCO
+003650         SET NOME-INVALIDO TO TRUE
+003660         MOVE "MENOS DA METADE DOS CARACTERES SAO LETRAS"
+003670             TO WRK-MOTIVO-REJEICAO
+003680     END-IF.
+003690 3100-EDITAR-NOME-EXIT.
+003700     IF NOME-INVALIDO
+003710         DISPLAY "ENTRADA REJEITADA: " WRK-MOTIVO-REJEICAO.
+003720     EXIT.
+003730 
+003740******************************************************************
+003750* 3200-GRAVAR-SUSPENSE
+003760* GRAVA A ENTRADA REJEITADA NO ARQUIVO DE SUSPENSE PARA REVISAO
+003770* POSTERIOR DO OPERADOR.
+003780******************************************************************
+003790 3200-GRAVAR-SUSPENSE.
+003800     OPEN EXTEND SUSFILE.
+003810     IF WRK-SUS-STATUS NOT = "00"
+003820         DISPLAY "ERRO AO ABRIR ARQUIVO DE SUSPENSE - STATUS "
+003830                 WRK-SUS-STATUS
+003840         GO TO 3200-GRAVAR-SUSPENSE-EXIT
+003850     END-IF.
+003860     MOVE WRK-PROX-SEQ-SUSPENSE TO SUS-SEQUENCIA.
+003870     MOVE WRK-DATA-NEGOCIO TO SUS-DATA-REJEICAO.
+003880     MOVE WRK-HORA-ATUAL TO SUS-HORA-REJEICAO.
+003890     MOVE WRK-NOME TO SUS-VALOR-DIGITADO.
+003900     MOVE WRK-MOTIVO-REJEICAO TO SUS-MOTIVO-REJEICAO.
+003910     WRITE SUS-REGISTRO.
+003920     IF WRK-SUS-STATUS NOT = "00"
+003930         DISPLAY "ERRO AO GRAVAR REGISTRO DE SUSPENSE - STATUS "
+003940                 WRK-SUS-STATUS
+003950     END-IF.
+003960     CLOSE SUSFILE.
+003970     ADD 1 TO WRK-PROX-SEQ-SUSPENSE.
+003980     PERFORM 1200-GRAVAR-SEQUENCIAS
+003990         THRU 1200-GRAVAR-SEQUENCIAS-EXIT.
+004000 3200-GRAVAR-SUSPENSE-EXIT.
+004010     EXIT.
+004020 
+004030******************************************************************
+004040* 3300-GRAVAR-AUDITORIA
+004050* ACRESCENTA UMA LINHA AO LOG DE AUDITORIA/TRANSACAO COM
+004060* SEQUENCIA, DATA DE NEGOCIO, HORA E O VALOR CAPTURADO.
+004070******************************************************************
+004080 3300-GRAVAR-AUDITORIA.
+004090     OPEN EXTEND AUDFILE.
+004100     IF WRK-AUD-STATUS NOT = "00"
+004110         DISPLAY "ERRO AO ABRIR LOG DE AUDITORIA - STATUS "
+004120                 WRK-AUD-STATUS
+004130         GO TO 3300-GRAVAR-AUDITORIA-EXIT
+004140     END-IF.
+004150     MOVE WRK-PROX-SEQ-AUDIT TO AUD-SEQUENCIA.
+004160     MOVE WRK-DATA-NEGOCIO TO AUD-DATA-NEGOCIO.
+004170     MOVE WRK-HORA-ATUAL TO AUD-HORA-CAPTURA.
+004180     MOVE WRK-NOME TO AUD-NOME-CAPTURADO.
+004190     WRITE AUD-REGISTRO.
+004200     IF WRK-AUD-STATUS NOT = "00"
+004210         DISPLAY "ERRO AO GRAVAR LOG DE AUDITORIA - STATUS "
+004220                 WRK-AUD-STATUS
+004230     END-IF.
+004240     CLOSE AUDFILE.
+004250     ADD 1 TO WRK-PROX-SEQ-AUDIT.
+004260     PERFORM 1200-GRAVAR-SEQUENCIAS
+004270         THRU 1200-GRAVAR-SEQUENCIAS-EXIT.
+004280 3300-GRAVAR-AUDITORIA-EXIT.
+004290     EXIT.
+004300 
+004310******************************************************************
+004320* 4000-CONSULTAR-REGISTRANTE
+004330* LOCALIZA CADASTROS DIRETAMENTE PELA CHAVE, SEM VARREDURA
+004340* SEQUENCIAL DO ARQUIVO. SE A DATA FOR DEIXADA ZERADA, BUSCA
+004350* PELA CHAVE ALTERNATIVA DE NOME E LISTA TODAS AS DATAS EM QUE
+004360* A PESSOA ASSINOU.
+004370******************************************************************
+004380 4000-CONSULTAR-REGISTRANTE.
+004390     DISPLAY "NOME A CONSULTAR: ".
+004400     ACCEPT WRK-CHAVE-CONSULTA.
+004410     DISPLAY "DATA DO CADASTRO (AAAAMMDD, OU 0 PARA TODAS): ".
+004420     ACCEPT WRK-DATA-CONSULTA.
+004430 
+004440     IF WRK-DATA-CONSULTA = 0
+004450         PERFORM 4100-CONSULTAR-POR-NOME
+004460             THRU 4100-CONSULTAR-POR-NOME-EXIT
+004470         GO TO 4000-CONSULTAR-REGISTRANTE-EXIT
+004480     END-IF.
+004490 
+004500     MOVE WRK-CHAVE-CONSULTA TO REG-NOME.
+004510     MOVE WRK-DATA-CONSULTA TO REG-DATA-CADASTRO.
+004520 
+004530     READ REGFILE
+004540         KEY IS REG-CHAVE
+004550         INVALID KEY
+004560             DISPLAY "NENHUM CADASTRO ENCONTRADO PARA "
+004570                     WRK-CHAVE-CONSULTA " EM " WRK-DATA-CONSULTA
+004580         NOT INVALID KEY
+004590             DISPLAY "NOME.......: " REG-NOME
+004600             DISPLAY "DATA.......: " REG-DATA-CADASTRO
+004610             DISPLAY "SEQUENCIA..: " REG-SEQUENCIA
+004620             DISPLAY "HORA.......: " REG-HORA-CADASTRO
+004630             DISPLAY "STATUS.....: " REG-STATUS
+004640     END-READ.
+004650 4000-CONSULTAR-REGISTRANTE-EXIT.
+004660     EXIT.
+004670 
+004680******************************************************************
+004690* 4100-CONSULTAR-POR-NOME
+004700* PERCORRE, PELA CHAVE ALTERNATIVA REG-NOME, TODOS OS CADASTROS
+004710* DA PESSOA INFORMADA, INDEPENDENTE DA DATA.
+004720******************************************************************
+004730 4100-CONSULTAR-POR-NOME.
+004740     MOVE WRK-CHAVE-CONSULTA TO REG-NOME.
+004750     START REGFILE
+004760         KEY IS = REG-NOME
+004770         INVALID KEY
+004780             DISPLAY "NENHUM CADASTRO ENCONTRADO PARA "
+004790                     WRK-CHAVE-CONSULTA
+004800             GO TO 4100-CONSULTAR-POR-NOME-EXIT
+004810     END-START.
+004820 
+004830     READ REGFILE NEXT RECORD
+004840         AT END
+004850             MOVE SPACES TO REG-NOME
+004860     END-READ.
+004870 
+004880     PERFORM UNTIL REG-NOME NOT = WRK-CHAVE-CONSULTA
+004890         DISPLAY "DATA.......: " REG-DATA-CADASTRO
+004900                 "  SEQUENCIA: " REG-SEQUENCIA
+004910                 "  HORA: " REG-HORA-CADASTRO
+004920         READ REGFILE NEXT RECORD
+004930             AT END
+004940                 MOVE SPACES TO REG-NOME
+004950         END-READ
+004960     END-PERFORM.
+004970 4100-CONSULTAR-POR-NOME-EXIT.
+004980     EXIT.
+004990 
+005000******************************************************************
+005010* 5000-ALTERAR-REGISTRANTE
+005020* LOCALIZA O CADASTRO PELA CHAVE, EDITA O NOVO NOME E REGRAVA.
+005030******************************************************************
+005040 5000-ALTERAR-REGISTRANTE.
+005050     DISPLAY "NOME A ALTERAR: ".
+005060     ACCEPT WRK-CHAVE-CONSULTA.
+005070     DISPLAY "DATA DO CADASTRO (AAAAMMDD): ".
+005080     ACCEPT WRK-DATA-CONSULTA.
+005090 
+005100     MOVE WRK-CHAVE-CONSULTA TO REG-NOME.
+005110     MOVE WRK-DATA-CONSULTA TO REG-DATA-CADASTRO.
+005120 
+005130     READ REGFILE
+005140         KEY IS REG-CHAVE
+005150         INVALID KEY
+005160             DISPLAY "NENHUM CADASTRO ENCONTRADO PARA "
+005170                     WRK-CHAVE-CONSULTA " EM " WRK-DATA-CONSULTA
+005180             GO TO 5000-ALTERAR-REGISTRANTE-EXIT
+005190     END-READ.
+005200 
+005210     DISPLAY "NOME ATUAL: " REG-NOME.
+005220     DISPLAY "NOVO NOME: ".
+005230     ACCEPT WRK-NOME.
+005240 
+005250     PERFORM 3100-EDITAR-NOME THRU 3100-EDITAR-NOME-EXIT.
+005260     IF NOME-INVALIDO
+005270         PERFORM 3200-GRAVAR-SUSPENSE
+005280      THRU 3200-GRAVAR-SUSPENSE-EXIT
+005290         GO TO 5000-ALTERAR-REGISTRANTE-EXIT
+005300     END-IF.
+005310 
+005320*    O NOME FAZ PARTE DA CHAVE; A ALTERACAO VIRA UMA NOVA CHAVE,
+005330*    ENTAO O REGISTRO ANTIGO E EXCLUIDO E UM NOVO E GRAVADO. ANTES
+005340*    DISSO, GUARDA UMA COPIA DO REGISTRO ATUAL E CONFIRMA QUE A
+005350*    NOVA CHAVE AINDA NAO PERTENCE A OUTRO CADASTRANTE, PARA NAO
+005360*    PERDER O REGISTRO ORIGINAL SE A GRAVACAO DO NOVO FALHAR.
+005370     MOVE REG-NOME TO WRK-SALVO-NOME.
+005380     MOVE REG-DATA-CADASTRO TO WRK-SALVO-DATA-CADASTRO.
+005390     MOVE REG-SEQUENCIA TO WRK-SALVO-SEQUENCIA.
+005400     MOVE REG-HORA-CADASTRO TO WRK-SALVO-HORA-CADASTRO.
+005410     MOVE REG-STATUS TO WRK-SALVO-STATUS.
+005420 
+005430     IF WRK-NOME NOT = WRK-SALVO-NOME
+005440         MOVE WRK-NOME TO REG-NOME
+005450         MOVE WRK-DATA-CONSULTA TO REG-DATA-CADASTRO
+005460         READ REGFILE
+005470             KEY IS REG-CHAVE
+005480             NOT INVALID KEY
+005490                 DISPLAY "JA EXISTE CADASTRO PARA " WRK-NOME
+005500                         " NESTA DATA - ALTERACAO CANCELADA"
+005510                 GO TO 5000-ALTERAR-REGISTRANTE-EXIT
+005520         END-READ
+005530     END-IF.
+005540 
+005550*    REPOSICIONA NO REGISTRO ORIGINAL PARA O DELETE, JA QUE A
+005560*    LEITURA DE TESTE ACIMA PODE TER MOVIDO O ARQUIVO PARA OUTRA
+005570*    CHAVE.
+005580     MOVE WRK-SALVO-NOME TO REG-NOME.
+005590     MOVE WRK-SALVO-DATA-CADASTRO TO REG-DATA-CADASTRO.
+005600     READ REGFILE
+005610         KEY IS REG-CHAVE
+005620         INVALID KEY
+005630             DISPLAY "ERRO AO RELOCALIZAR CADASTRO ORIGINAL - "
+005640                     "ALTERACAO CANCELADA"
+005650             GO TO 5000-ALTERAR-REGISTRANTE-EXIT
+005660     END-READ.
+005670 
+005680     DELETE REGFILE RECORD
+005690         INVALID KEY
+005700             DISPLAY "ERRO AO EXCLUIR CADASTRO ORIGINAL - STATUS "
+005710                     WRK-REG-STATUS
+005720             GO TO 5000-ALTERAR-REGISTRANTE-EXIT
+005730     END-DELETE.
+005740     MOVE WRK-NOME TO REG-NOME.
+005750     MOVE WRK-SALVO-DATA-CADASTRO TO REG-DATA-CADASTRO.
+005760     MOVE WRK-SALVO-SEQUENCIA TO REG-SEQUENCIA.
+005770     MOVE WRK-SALVO-HORA-CADASTRO TO REG-HORA-CADASTRO.
+005780     MOVE WRK-SALVO-STATUS TO REG-STATUS.
+005790     WRITE REG-REGISTRO
+005800         INVALID KEY
+005810             DISPLAY "ERRO AO GRAVAR NOVO NOME - STATUS "
+005820                     WRK-REG-STATUS
+005830         NOT INVALID KEY
+005840             DISPLAY "NOME ALTERADO PARA: " WRK-NOME
+005850             SET AUD-OPER-ALTERACAO TO TRUE
+005860             PERFORM 3300-GRAVAR-AUDITORIA
+005870                 THRU 3300-GRAVAR-AUDITORIA-EXIT
+005880     END-WRITE.
+005890 5000-ALTERAR-REGISTRANTE-EXIT.
+005900     EXIT.
+005910 
+005920******************************************************************
+005930* 6000-EXCLUIR-REGISTRANTE
+005940* LOCALIZA O CADASTRO PELA CHAVE E O EXCLUI, REGISTRANDO A
+005950* EXCLUSAO NO LOG DE AUDITORIA.
+005960******************************************************************
+005970 6000-EXCLUIR-REGISTRANTE.
+005980     DISPLAY "NOME A EXCLUIR: ".
+005990     ACCEPT WRK-CHAVE-CONSULTA.
+006000     DISPLAY "DATA DO CADASTRO (AAAAMMDD): ".
+006010     ACCEPT WRK-DATA-CONSULTA.
+006020 
+006030     MOVE WRK-CHAVE-CONSULTA TO REG-NOME.
+006040     MOVE WRK-DATA-CONSULTA TO REG-DATA-CADASTRO.
+006050 
+006060     READ REGFILE
+006070         KEY IS REG-CHAVE
+006080         INVALID KEY
+006090             DISPLAY "NENHUM CADASTRO ENCONTRADO PARA "
+006100                     WRK-CHAVE-CONSULTA " EM " WRK-DATA-CONSULTA
+006110             GO TO 6000-EXCLUIR-REGISTRANTE-EXIT
+006120     END-READ.
+006130 
+006140     DELETE REGFILE RECORD
+006150         INVALID KEY
+006160             DISPLAY "ERRO AO EXCLUIR - STATUS " WRK-REG-STATUS
+006170         NOT INVALID KEY
+006180             MOVE WRK-CHAVE-CONSULTA TO WRK-NOME
+006190             DISPLAY "CADASTRO EXCLUIDO: " WRK-CHAVE-CONSULTA
+006200             SET AUD-OPER-EXCLUSAO TO TRUE
+006210             PERFORM 3300-GRAVAR-AUDITORIA
+006220                 THRU 3300-GRAVAR-AUDITORIA-EXIT
+006230     END-DELETE.
+006240 6000-EXCLUIR-REGISTRANTE-EXIT.
+006250     EXIT.
+006260 
+006270******************************************************************
+006280* 9999-FINALIZAR
+006290* FECHA OS ARQUIVOS ABERTOS ANTES DE ENCERRAR O PROGRAMA.
+006300******************************************************************
+006310 9999-FINALIZAR.
+006320     CLOSE REGFILE.
+006330     CLOSE SEQCTL.
+006340 9999-FINALIZAR-EXIT.
+006350     EXIT.

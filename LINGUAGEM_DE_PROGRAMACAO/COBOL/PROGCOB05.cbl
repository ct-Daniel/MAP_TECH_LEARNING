@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGCOB5.
+000120 AUTHOR. DANIEL.
+000130 INSTALLATION. REMAKERS.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED. 2026-08-08.
+000160******************************************************************
+000170* AREA DE COMENTARIOS - REMAKERS
+000180* OBJETIVO: EXTRATO NOTURNO DE LARGURA FIXA DO ARQUIVO MESTRE DE
+000190*           CADASTRANTES (REGFILE) PARA ALIMENTAR O JOB DE
+000200*           INTAKE DO RH. GRAVA CABECALHO (DATA DE EXECUCAO E
+000210*           QUANTIDADE DE REGISTROS), UM DETALHE POR CADASTRANTE
+000220*           E UM RODAPE COM A QUANTIDADE FINAL.
+000230*
+000240* HISTORICO DE ALTERACOES
+000250* DATA       INIC.  DESCRICAO
+000260* ---------- -----  ------------------------------------------
+000270* 2026-08-08 DSR    PROGRAMA ORIGINAL.
+000280* 2026-08-08 DSR    ABERTURA DO REGFILE PASSOU A VERIFICAR O
+000290*                   STATUS DE ARQUIVO ANTES DE ENTRAR NO LACO DE
+000300*                   LEITURA, EVITANDO LOOP INFINITO SE O ARQUIVO
+000310*                   MESTRE AINDA NAO EXISTIR.
+000320* 2026-08-08 DSR    ABERTURA DO EXTFILE PASSOU A VERIFICAR O
+000330*                   STATUS DE ARQUIVO, NO MESMO PADRAO JA USADO
+000340*                   PARA O REGFILE.
+000350******************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT REGFILE ASSIGN TO "REGFILE"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS SEQUENTIAL
+000420         RECORD KEY IS REG-CHAVE
+000430         FILE STATUS IS WRK-REG-STATUS.
+000440 
+000450     SELECT DTCTL ASSIGN TO "DTCTL"
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS RANDOM
+000480         RECORD KEY IS DTCTL-CHAVE
+000490         FILE STATUS IS WRK-DTCTL-STATUS.
+000500 
+000510     SELECT EXTFILE ASSIGN TO "EXTFILE"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WRK-EXT-STATUS.
+000540 
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  REGFILE.
+000580     COPY REGREC.
+000590 
+000600 FD  DTCTL.
+000610     COPY DTCTLREC.
+000620 
+000630 FD  EXTFILE.
+000640     COPY EXTREC.
+000650 
+000660 WORKING-STORAGE SECTION.
+000670 77  WRK-REG-STATUS          PIC X(02) VALUE "00".
+000680 77  WRK-DTCTL-STATUS        PIC X(02) VALUE "00".
+000690 77  WRK-EXT-STATUS          PIC X(02) VALUE "00".
+000700 
+000710 77  WRK-SW-FIM-REGFILE      PIC X(01) VALUE "N".
+000720     88  FIM-REGFILE                 VALUE "S".
+000730     88  NAO-FIM-REGFILE             VALUE "N".
+000740 
+000750 77  WRK-DATA-EXECUCAO       PIC 9(08) VALUE ZEROS.
+000760 77  WRK-TOTAL-REGISTROS     PIC 9(06) VALUE ZEROS.
+000770 
+000780 PROCEDURE DIVISION.
+000790******************************************************************
+000800* 0000-MAINLINE
+000810******************************************************************
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000840     PERFORM 2000-GRAVAR-CABECALHO
+000850         THRU 2000-GRAVAR-CABECALHO-EXIT.
+000860     PERFORM 3000-GRAVAR-DETALHES
+000870         THRU 3000-GRAVAR-DETALHES-EXIT
+000880         UNTIL FIM-REGFILE.
+000890     PERFORM 4000-GRAVAR-RODAPE THRU 4000-GRAVAR-RODAPE-EXIT.
+000900     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+000910     STOP RUN.
+000920 
+000930******************************************************************
+000940* 1000-INICIALIZAR
+000950* ABRE OS ARQUIVOS E OBTEM A DATA DE EXECUCAO DO DTCTL.
+000960******************************************************************
+000970 1000-INICIALIZAR.
+000980     OPEN INPUT REGFILE.
+000990     IF WRK-REG-STATUS NOT = "00"
+001000         DISPLAY "AVISO: ARQUIVO MESTRE REGFILE INDISPONIVEL - "
+001010                 "STATUS " WRK-REG-STATUS
+001020     END-IF.
+001030     OPEN OUTPUT EXTFILE.
+001040     IF WRK-EXT-STATUS NOT = "00"
+001050         DISPLAY "AVISO: ARQUIVO EXTFILE NAO PODE SER ABERTO - "
+001060                 "STATUS " WRK-EXT-STATUS
+001070     END-IF.
+001080 
+001090     OPEN INPUT DTCTL.
+001100     IF WRK-DTCTL-STATUS = "00"
+001110         MOVE "DTCTL001" TO DTCTL-CHAVE
+001120         READ DTCTL
+001130             KEY IS DTCTL-CHAVE
+001140             INVALID KEY
+001150                 DISPLAY "AVISO: DATA DE NEGOCIO NAO ENCONTRADA "
+001160                         "NO DTCTL - EXECUTE PROGCOB03 ANTES."
+001170         END-READ
+001180         IF WRK-DTCTL-STATUS = "00"
+001190             MOVE DTCTL-DATA-NEGOCIO TO WRK-DATA-EXECUCAO
+001200         END-IF
+001210         CLOSE DTCTL
+001220     ELSE
+001230         DISPLAY "AVISO: DTCTL INDISPONIVEL - STATUS "
+001240                 WRK-DTCTL-STATUS
+001250     END-IF.
+001260 
+001270     IF WRK-DATA-EXECUCAO = 0
+001280         ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD
+001290     END-IF.
+001300 
+001310     IF WRK-REG-STATUS NOT = "00"
+001320         SET FIM-REGFILE TO TRUE
+001330     ELSE
+001340         READ REGFILE NEXT RECORD
+001350             AT END
+001360                 SET FIM-REGFILE TO TRUE
+001370         END-READ
+001380     END-IF.
+001390 1000-INICIALIZAR-EXIT.
+001400     EXIT.
+001410 
+001420******************************************************************
+001430* 2000-GRAVAR-CABECALHO
+001440* GRAVA O REGISTRO DE CABECALHO. A QUANTIDADE DE REGISTROS E
+001450* APENAS UM PLACEHOLDER ZERADO AQUI - O VALOR FINAL VAI NO
+001460* RODAPE, POIS SO E CONHECIDO AO TERMINO DA LEITURA.
+001470******************************************************************
+001480 2000-GRAVAR-CABECALHO.
+001490     MOVE SPACES TO EXT-REGISTRO.
+001500     MOVE 0 TO EXT-CAB-TIPO.
+001510     MOVE WRK-DATA-EXECUCAO TO EXT-CAB-DATA-EXEC.
+001520     MOVE ZEROS TO EXT-CAB-QTDE-REGS.
+001530     WRITE EXT-REGISTRO.
+001540 2000-GRAVAR-CABECALHO-EXIT.
+001550     EXIT.
+001560 
+001570******************************************************************
+001580* 3000-GRAVAR-DETALHES
+001590* GRAVA UM REGISTRO DE DETALHE POR CADASTRANTE, NO LAYOUT
+001600* ESPERADO PELO JOB DE INTAKE DO RH.
+001610******************************************************************
+001620 3000-GRAVAR-DETALHES.
+001630     MOVE SPACES TO EXT-REGISTRO.
+001640     MOVE 1 TO EXT-DET-TIPO.
+001650     MOVE REG-NOME TO EXT-DET-NOME.
+001660     MOVE REG-DATA-CADASTRO TO EXT-DET-DATA-CADASTRO.
+001670     MOVE REG-SEQUENCIA TO EXT-DET-SEQUENCIA.
+001680     WRITE EXT-REGISTRO.
+001690     ADD 1 TO WRK-TOTAL-REGISTROS.
+001700 
+001710     READ REGFILE NEXT RECORD
+001720         AT END
+001730             SET FIM-REGFILE TO TRUE
+001740     END-READ.
+001750 3000-GRAVAR-DETALHES-EXIT.
+001760     EXIT.
+001770 
+001780******************************************************************
+001790* 4000-GRAVAR-RODAPE
+001800* GRAVA O REGISTRO DE RODAPE COM A QUANTIDADE FINAL DE
+001810* REGISTROS DE DETALHE GRAVADOS.
+001820******************************************************************
+001830 4000-GRAVAR-RODAPE.
+001840     MOVE SPACES TO EXT-REGISTRO.
+001850     MOVE 9 TO EXT-ROD-TIPO.
+001860     MOVE WRK-TOTAL-REGISTROS TO EXT-ROD-QTDE-TOTAL.
+001870     WRITE EXT-REGISTRO.
+001880 4000-GRAVAR-RODAPE-EXIT.
+001890     EXIT.
+001900 
+001910******************************************************************
+001920* 9999-FINALIZAR
+001930******************************************************************
+001940 9999-FINALIZAR.
+001950     CLOSE REGFILE.
+001960     CLOSE EXTFILE.
+001970 9999-FINALIZAR-EXIT.
+001980     EXIT.

@@ -1,12 +1,386 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOV1.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC X(04) VALUE ZEROS.
-           02 WRK-MES PIC X(02) VALUE ZEROS.
-           02 WRK-DIA PIC X(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD;
-           DISPLAY "DIA: " WRK-DIA " MES: " WRK-MES " ANO: " WRK-ANO.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PROGCOV1.
+000120 AUTHOR. DANIEL.
+000130 INSTALLATION. REMAKERS.
+000140 DATE-WRITTEN. 2024-01-10.
+000150 DATE-COMPILED. 2026-08-08.
+000160******************************************************************
+000170* AREA DE COMENTARIOS - REMAKERS
+000180* OBJETIVO: LER A DATA DO SISTEMA, VALIDA-LA CONTRA UM
+000190*           CALENDARIO REAL (MES, DIA, ANO BISSEXTO, FIM DE
+000200*           SEMANA E FERIADO), CALCULAR O DIA DA SEMANA, E
+000210*           PUBLICAR O RESULTADO NO ARQUIVO DE CONTROLE DE DATA
+000220*           DE NEGOCIO PARA OS DEMAIS PROGRAMAS DO LOTE.
+000230*
+000240* HISTORICO DE ALTERACOES
+000250* DATA       INIC.  DESCRICAO
+000260* ---------- -----  ------------------------------------------
+000270* 2024-01-10 DAN    PROGRAMA ORIGINAL - LE E EXIBE YYYYMMDD.
+000280* 2026-08-08 DSR    CRIADO ARQUIVO DE CONTROLE DE DATA DE
+000290*                   NEGOCIO (DTCTL) PARA CENTRALIZAR A DATA
+000300*                   ENTRE PROGRAMAS DO LOTE.
+000310* 2026-08-08 DSR    ADICIONADA VALIDACAO DE CALENDARIO (MES,
+000320*                   DIA, BISSEXTO), CALCULO DO DIA DA SEMANA E
+000330*                   CONSULTA AO CALENDARIO DE FERIADOS.
+000340* 2026-08-08 DSR    ADICIONADO CHECKPOINT DE ULTIMA EXECUCAO
+000350*                   BEM SUCEDIDA PARA PERMITIR RESTART DO LOTE.
+000360******************************************************************
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT DTCTL ASSIGN TO "DTCTL"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS RANDOM
+000430         RECORD KEY IS DTCTL-CHAVE
+000440         FILE STATUS IS WRK-DTCTL-STATUS.
+000450 
+000460     SELECT CKPFILE ASSIGN TO "CKPFILE"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS RANDOM
+000490         RECORD KEY IS CKPT-CHAVE
+000500         FILE STATUS IS WRK-CKPT-STATUS.
+000510 
+000520     SELECT HOLFILE ASSIGN TO "HOLFILE"
+000530         ORGANIZATION IS INDEXED
+000540         ACCESS MODE IS RANDOM
+000550         RECORD KEY IS HOL-DATA
+000560         FILE STATUS IS WRK-HOL-STATUS.
+000570 
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  DTCTL.
+000610     COPY DTCTLREC.
+000620 
+000630 FD  CKPFILE.
+000640     COPY CKPTREC.
+000650 
+000660 FD  HOLFILE.
+000670     COPY HOLDREC.
+000680 
+000690 WORKING-STORAGE SECTION.
+000700 01  WRK-DATA.
+000710     02  WRK-ANO             PIC 9(04) VALUE ZEROS.
+000720     02  WRK-MES             PIC 9(02) VALUE ZEROS.
+000730     02  WRK-DIA             PIC 9(02) VALUE ZEROS.
+000740 
+000750 01  WRK-HORA.
+000760     02  WRK-HORA-HH         PIC 9(02) VALUE ZEROS.
+000770     02  WRK-HORA-MM         PIC 9(02) VALUE ZEROS.
+000780     02  WRK-HORA-SS         PIC 9(02) VALUE ZEROS.
+000790     02  WRK-HORA-CENT       PIC 9(02) VALUE ZEROS.
+000800 
+000810 77  WRK-DTCTL-STATUS        PIC X(02) VALUE "00".
+000820 77  WRK-CKPT-STATUS         PIC X(02) VALUE "00".
+000830 77  WRK-HOL-STATUS          PIC X(02) VALUE "00".
+000840 
+000850 77  WRK-SW-DATA-VALIDA      PIC X(01) VALUE "S".
+000860     88  DATA-VALIDA                 VALUE "S".
+000870     88  DATA-INVALIDA               VALUE "N".
+000880 
+000890 77  WRK-SW-DIA-UTIL         PIC X(01) VALUE "S".
+000900     88  DIA-E-UTIL                  VALUE "S".
+000910     88  DIA-NAO-E-UTIL              VALUE "N".
+000920 
+000930 77  WRK-SW-BISSEXTO         PIC X(01) VALUE "N".
+000940     88  ANO-E-BISSEXTO              VALUE "S".
+000950     88  ANO-NAO-E-BISSEXTO          VALUE "N".
+000960 
+000970 77  WRK-MOTIVO-REJEICAO     PIC X(40) VALUE SPACES.
+000980 
+000990* TABELA DE DIAS POR MES (FEVEREIRO AJUSTADO SE BISSEXTO).
+001000 01  WRK-TAB-DIAS-MES.
+001010     02  FILLER              PIC 9(02) VALUE 31.
+001020     02  FILLER              PIC 9(02) VALUE 28.
+001030     02  FILLER              PIC 9(02) VALUE 31.
+001040     02  FILLER              PIC 9(02) VALUE 30.
+001050     02  FILLER              PIC 9(02) VALUE 31.
+001060     02  FILLER              PIC 9(02) VALUE 30.
+001070     02  FILLER              PIC 9(02) VALUE 31.
+001080     02  FILLER              PIC 9(02) VALUE 31.
+001090     02  FILLER              PIC 9(02) VALUE 30.
+001100     02  FILLER              PIC 9(02) VALUE 31.
+001110     02  FILLER              PIC 9(02) VALUE 30.
+001120     02  FILLER              PIC 9(02) VALUE 31.
+001130 01  WRK-TAB-DIAS-MES-R REDEFINES WRK-TAB-DIAS-MES.
+001140     02  WRK-DIAS-NO-MES     PIC 9(02) OCCURS 12 TIMES.
+001150 
+001160* TABELA DE NOMES DO DIA DA SEMANA (0=SABADO ... 6=SEXTA, PELA
+001170* CONVENCAO DA CONGRUENCIA DE ZELLER USADA EM 4100-ZELLER).
+001180 01  WRK-TAB-DIAS-SEMANA.
+001190     02  FILLER              PIC X(09) VALUE "SABADO   ".
+001200     02  FILLER              PIC X(09) VALUE "DOMINGO  ".
+001210     02  FILLER              PIC X(09) VALUE "SEGUNDA  ".
+001220     02  FILLER              PIC X(09) VALUE "TERCA    ".
+001230     02  FILLER              PIC X(09) VALUE "QUARTA   ".
+001240     02  FILLER              PIC X(09) VALUE "QUINTA   ".
+001250     02  FILLER              PIC X(09) VALUE "SEXTA    ".
+001260 01  WRK-TAB-DIAS-SEMANA-R REDEFINES WRK-TAB-DIAS-SEMANA.
+001270     02  WRK-NOME-DIA-SEMANA PIC X(09) OCCURS 7 TIMES.
+001280 
+001290 77  WRK-ZEL-MES             PIC 9(02) VALUE ZEROS.
+001300 77  WRK-ZEL-ANO             PIC 9(04) VALUE ZEROS.
+001310 77  WRK-ZEL-SECULO          PIC 9(02) VALUE ZEROS.
+001320 77  WRK-ZEL-ANO-SECULO      PIC 9(02) VALUE ZEROS.
+001330 77  WRK-ZEL-TERMO1          PIC 9(04) VALUE ZEROS.
+001340 77  WRK-ZEL-TERMO2          PIC 9(04) VALUE ZEROS.
+001350 77  WRK-ZEL-TERMO3          PIC 9(04) VALUE ZEROS.
+001360 77  WRK-ZEL-SOMA            PIC 9(06) VALUE ZEROS.
+001370 77  WRK-ZEL-QUOCIENTE       PIC 9(06) VALUE ZEROS.
+001380 77  WRK-ZEL-RESTO           PIC 9(04) VALUE ZEROS.
+001390 77  WRK-DIA-SEMANA-NUM      PIC 9(01) VALUE ZEROS.
+001400 77  WRK-IDX-DIA-SEMANA      PIC 9(01) VALUE ZEROS.
+001410 
+001420 77  WRK-BIS-QUOC4           PIC 9(04) VALUE ZEROS.
+001430 77  WRK-BIS-REST4           PIC 9(04) VALUE ZEROS.
+001440 77  WRK-BIS-QUOC100         PIC 9(04) VALUE ZEROS.
+001450 77  WRK-BIS-REST100         PIC 9(04) VALUE ZEROS.
+001460 77  WRK-BIS-QUOC400         PIC 9(04) VALUE ZEROS.
+001470 77  WRK-BIS-REST400         PIC 9(04) VALUE ZEROS.
+001480 
+001490 PROCEDURE DIVISION.
+001500******************************************************************
+001510* 0000-MAINLINE
+001520* PARAGRAFO PRINCIPAL - CONTROLA A SEQUENCIA DO PROCESSAMENTO.
+001530******************************************************************
+001540 0000-MAINLINE.
+001550     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001560     PERFORM 2000-VALIDAR-DATA THRU 2000-VALIDAR-DATA-EXIT.
+001570     IF DATA-VALIDA
+001580         PERFORM 3000-CALCULAR-DIA-SEMANA
+001590             THRU 3000-CALCULAR-DIA-SEMANA-EXIT
+001600         PERFORM 4000-VERIFICAR-DIA-UTIL
+001610             THRU 4000-VERIFICAR-DIA-UTIL-EXIT
+001620         PERFORM 5000-PUBLICAR-DATA-CONTROLE
+001630             THRU 5000-PUBLICAR-DATA-CONTROLE-EXIT
+001640     END-IF.
+001650     PERFORM 6000-GRAVAR-CHECKPOINT
+001660         THRU 6000-GRAVAR-CHECKPOINT-EXIT.
+001670     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+001680     STOP RUN.
+001690 
+001700******************************************************************
+001710* 1000-INICIALIZAR
+001720* LE A DATA E A HORA DO SISTEMA OPERACIONAL.
+001730******************************************************************
+001740 1000-INICIALIZAR.
+001750     ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+001760     ACCEPT WRK-HORA FROM TIME.
+001770 1000-INICIALIZAR-EXIT.
+001780     EXIT.
+001790 
+001800******************************************************************
+001810* 2000-VALIDAR-DATA
+001820* VALIDA O MES (01-12) E O DIA PARA O MES/ANO INFORMADOS,
+001830* CONSIDERANDO ANO BISSEXTO PARA FEVEREIRO.
+001840******************************************************************
+001850 2000-VALIDAR-DATA.
+001860     SET DATA-VALIDA TO TRUE.
+001870     MOVE SPACES TO WRK-MOTIVO-REJEICAO.
+001880 
+001890     IF WRK-MES < 1 OR WRK-MES > 12
+001900         SET DATA-INVALIDA TO TRUE
+001910         MOVE "MES FORA DO INTERVALO 01-12" TO WRK-MOTIVO-REJEICAO
+001920         GO TO 2000-VALIDAR-DATA-EXIT
+001930     END-IF.
+001940 
+001950     DIVIDE WRK-ANO BY 4 GIVING WRK-BIS-QUOC4
+001960         REMAINDER WRK-BIS-REST4.
+001970     DIVIDE WRK-ANO BY 100 GIVING WRK-BIS-QUOC100
+001980         REMAINDER WRK-BIS-REST100.
+001990     DIVIDE WRK-ANO BY 400 GIVING WRK-BIS-QUOC400
+002000         REMAINDER WRK-BIS-REST400.
+002010 
+002020     IF WRK-BIS-REST4 = 0 AND
+002030            (WRK-BIS-REST100 NOT = 0 OR WRK-BIS-REST400 = 0)
+002040         SET ANO-E-BISSEXTO TO TRUE
+002050         MOVE 29 TO WRK-DIAS-NO-MES(2)
+002060     ELSE
+002070         SET ANO-NAO-E-BISSEXTO TO TRUE
+002080         MOVE 28 TO WRK-DIAS-NO-MES(2)
+002090     END-IF.
+002100 
+002110     IF WRK-DIA < 1 OR WRK-DIA > WRK-DIAS-NO-MES(WRK-MES)
+002120         SET DATA-INVALIDA TO TRUE
+002130         MOVE "DIA INVALIDO PARA O MES/ANO INFORMADO"
+002140             TO WRK-MOTIVO-REJEICAO
+002150     END-IF.
+002160 2000-VALIDAR-DATA-EXIT.
+002170     IF DATA-INVALIDA
+002180         DISPLAY "DATA INVALIDA: " WRK-MOTIVO-REJEICAO
+002190     END-IF.
+002200     EXIT.
+002210 
+002220******************************************************************
+002230* 3000-CALCULAR-DIA-SEMANA
+002240* CALCULA O DIA DA SEMANA PELA CONGRUENCIA DE ZELLER, SEM USO
+002250* DE FUNCOES INTRINSECAS DE DATA.
+002260******************************************************************
+002270 3000-CALCULAR-DIA-SEMANA.
+002280     IF WRK-MES < 3
+002290         COMPUTE WRK-ZEL-MES = WRK-MES + 12
+002300         COMPUTE WRK-ZEL-ANO = WRK-ANO - 1
+002310     ELSE
+002320         MOVE WRK-MES TO WRK-ZEL-MES
+002330         MOVE WRK-ANO TO WRK-ZEL-ANO
+002340     END-IF.
+002350 
+002360     DIVIDE WRK-ZEL-ANO BY 100
+002370         GIVING WRK-ZEL-SECULO
+002380         REMAINDER WRK-ZEL-ANO-SECULO.
+002390 
+002400     COMPUTE WRK-ZEL-TERMO1 = (13 * (WRK-ZEL-MES + 1)) / 5.
+002410     COMPUTE WRK-ZEL-TERMO2 = WRK-ZEL-ANO-SECULO / 4.
+002420     COMPUTE WRK-ZEL-TERMO3 = WRK-ZEL-SECULO / 4.
+002430 
+002440     COMPUTE WRK-ZEL-SOMA =
+002450             WRK-DIA + WRK-ZEL-TERMO1 + WRK-ZEL-ANO-SECULO +
+002460             WRK-ZEL-TERMO2 + WRK-ZEL-TERMO3 +
+002470             (5 * WRK-ZEL-SECULO).
+002480 
+002490     DIVIDE WRK-ZEL-SOMA BY 7
+002500         GIVING WRK-ZEL-QUOCIENTE
+002510         REMAINDER WRK-ZEL-RESTO.
+002520 
+002530     MOVE WRK-ZEL-RESTO TO WRK-DIA-SEMANA-NUM.
+002540     COMPUTE WRK-IDX-DIA-SEMANA = WRK-DIA-SEMANA-NUM + 1.
+002550 3000-CALCULAR-DIA-SEMANA-EXIT.
+002560     EXIT.
+002570 
+002580******************************************************************
+002590* 4000-VERIFICAR-DIA-UTIL
+002600* MARCA O DIA COMO FIM DE SEMANA OU CONSULTA O CALENDARIO DE
+002610* FERIADOS PARA DECIDIR SE E DIA UTIL.
+002620******************************************************************
+002630 4000-VERIFICAR-DIA-UTIL.
+002640     SET DIA-E-UTIL TO TRUE.
+002650 
+002660*    WRK-DIA-SEMANA-NUM = 0 -> SABADO, 1 -> DOMINGO (ZELLER).
+002670     IF WRK-DIA-SEMANA-NUM = 0 OR WRK-DIA-SEMANA-NUM = 1
+002680         SET DIA-NAO-E-UTIL TO TRUE
+002690         GO TO 4000-VERIFICAR-DIA-UTIL-EXIT
+002700     END-IF.
+002710 
+002720     OPEN INPUT HOLFILE.
+002730     IF WRK-HOL-STATUS NOT = "00"
+002740         DISPLAY "AVISO: CALENDARIO DE FERIADOS INDISPONIVEL - "
+002750                 "STATUS " WRK-HOL-STATUS
+002760         GO TO 4000-VERIFICAR-DIA-UTIL-EXIT
+002770     END-IF.
+002780 
+002790     COMPUTE HOL-DATA = (WRK-ANO * 10000) + (WRK-MES * 100) +
+002800             WRK-DIA.
+002810     READ HOLFILE
+002820         KEY IS HOL-DATA
+002830         INVALID KEY
+002840             CONTINUE
+002850         NOT INVALID KEY
+002860             SET DIA-NAO-E-UTIL TO TRUE
+002870     END-READ.
+002880     CLOSE HOLFILE.
+002890 4000-VERIFICAR-DIA-UTIL-EXIT.
+002900     IF DIA-NAO-E-UTIL
+002910         DISPLAY "ATENCAO: " WRK-ANO "-" WRK-MES "-" WRK-DIA
+002920                 " NAO E DIA UTIL PARA O LOTE."
+002930     END-IF.
+002940     EXIT.
+002950 
+002960******************************************************************
+002970* 5000-PUBLICAR-DATA-CONTROLE
+002980* GRAVA/ATUALIZA O REGISTRO UNICO DO ARQUIVO DE CONTROLE DE
+002990* DATA DE NEGOCIO (DTCTL), LIDO PELOS DEMAIS PROGRAMAS DO LOTE.
+003000******************************************************************
+003010 5000-PUBLICAR-DATA-CONTROLE.
+003020     MOVE "DTCTL001" TO DTCTL-CHAVE.
+003030     MOVE WRK-ANO TO DTCTL-ANO.
+003040     MOVE WRK-MES TO DTCTL-MES.
+003050     MOVE WRK-DIA TO DTCTL-DIA.
+003060     COMPUTE DTCTL-DATA-NEGOCIO = (WRK-ANO * 10000) +
+003070             (WRK-MES * 100) + WRK-DIA.
+003080     MOVE WRK-NOME-DIA-SEMANA(WRK-IDX-DIA-SEMANA)
+003090         TO DTCTL-DIA-SEMANA.
+003100     IF DIA-E-UTIL
+003110         SET DTCTL-DIA-UTIL TO TRUE
+003120     ELSE
+003130         SET DTCTL-DIA-NAO-UTIL TO TRUE
+003140     END-IF.
+003150 
+003160     OPEN I-O DTCTL.
+003170     IF WRK-DTCTL-STATUS = "35"
+003180         CLOSE DTCTL
+003190         OPEN OUTPUT DTCTL
+003200         CLOSE DTCTL
+003210         OPEN I-O DTCTL
+003220     END-IF.
+003230 
+003240     REWRITE DTCTL-REGISTRO
+003250         INVALID KEY
+003260             WRITE DTCTL-REGISTRO
+003270                 INVALID KEY
+003280                     DISPLAY "ERRO AO GRAVAR DTCTL - STATUS "
+003290                             WRK-DTCTL-STATUS
+003300             END-WRITE
+003310     END-REWRITE.
+003320     CLOSE DTCTL.
+003330 
+003340     DISPLAY "DIA: " WRK-DIA " MES: " WRK-MES " ANO: " WRK-ANO
+003350             " (" WRK-NOME-DIA-SEMANA(WRK-IDX-DIA-SEMANA) ")".
+003360 5000-PUBLICAR-DATA-CONTROLE-EXIT.
+003370     EXIT.
+003380 
+003390******************************************************************
+003400* 6000-GRAVAR-CHECKPOINT
+003410* GRAVA O CHECKPOINT DE ULTIMA EXECUCAO, PARA QUE UM RESTART DO
+003420* LOTE SAIBA A PARTIR DE ONDE RETOMAR.
+003430******************************************************************
+003440 6000-GRAVAR-CHECKPOINT.
+003450     OPEN I-O CKPFILE.
+003460     IF WRK-CKPT-STATUS = "35"
+003470         CLOSE CKPFILE
+003480         OPEN OUTPUT CKPFILE
+003490         CLOSE CKPFILE
+003500         OPEN I-O CKPFILE
+003510     END-IF.
+003520 
+003530     MOVE "CKPT0001" TO CKPT-CHAVE.
+003540     READ CKPFILE
+003550         KEY IS CKPT-CHAVE
+003560         INVALID KEY
+003570             MOVE ZEROS TO CKPT-ULTIMA-DATA-OK
+003580     END-READ.
+003590 
+003600*    CKPT-ULTIMA-DATA-OK SO AVANCA QUANDO A DATA FOI VALIDA -
+003610*    ELA E A "ULTIMA DATA DE NEGOCIO PROCESSADA COM SUCESSO" QUE
+003620*    UM RESTART USA, E NAO PODE SER SUJA POR UMA TENTATIVA RUIM.
+003630     COMPUTE CKPT-ULTIMA-TENTATIVA = (WRK-ANO * 10000) +
+003640             (WRK-MES * 100) + WRK-DIA.
+003650     IF DATA-VALIDA
+003660         MOVE CKPT-ULTIMA-TENTATIVA TO CKPT-ULTIMA-DATA-OK
+003670     END-IF.
+003680     COMPUTE CKPT-HORA-FIM = (WRK-HORA-HH * 10000) +
+003690             (WRK-HORA-MM * 100) + WRK-HORA-SS.
+003700     IF DATA-VALIDA
+003710         SET CKPT-SUCESSO TO TRUE
+003720     ELSE
+003730         SET CKPT-FALHA TO TRUE
+003740     END-IF.
+003750 
+003760     REWRITE CKPT-REGISTRO
+003770         INVALID KEY
+003780             WRITE CKPT-REGISTRO
+003790                 INVALID KEY
+003800                     DISPLAY "ERRO AO GRAVAR CKPFILE - STATUS "
+003810                             WRK-CKPT-STATUS
+003820             END-WRITE
+003830     END-REWRITE.
+003840     CLOSE CKPFILE.
+003850 6000-GRAVAR-CHECKPOINT-EXIT.
+003860     EXIT.
+003870 
+003880******************************************************************
+003890* 9999-FINALIZAR
+003900* ENCERRAMENTO DO PROGRAMA.
+003910******************************************************************
+003920 9999-FINALIZAR.
+003930     CONTINUE.
+003940 9999-FINALIZAR-EXIT.
+003950     EXIT.
